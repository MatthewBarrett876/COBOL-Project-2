@@ -1,316 +1,1076 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT2.
-       AUTHOR. M BARRETT.
-      ***************************************************************
-      * This program is designed to group warehouse data together 
-      * based on location(more specifcially WarehouseID) then make
-      * the following changes:
-      *
-      * Increase employee salary by 5%
-      * Increase Union dues by 3%
-      * Increase Insurance by 5%
-      * 
-      * These increases will be totaled for every warehouse
-      * 
-      ********
-      * INPUT: PR2F19.txt
-      *     The employee file contains the following records:
-      *       1. Warehouse ID
-      *       2. Employee ID
-      *       3. Employee Position
-      *       4. Employee Last Name
-      *       5. Employee First Name
-      *       6. Hire Date
-      *       7. Starting Salary
-      *       8. Date of Last Pay Increase
-      *       9. Current Salary
-      *      10. Union Dues
-      *      11. Insurance
-      * *******
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PC.
-       OBJECT-COMPUTER. PC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT DATA-FILE
-               ASSIGN TO 'PR2FA19.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT REPORT-FILE
-               ASSIGN TO PRINTER 'WHREPORT.TXT'.
- 
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD DATA-FILE
-          RECORD CONTAINS 83 CHARACTERS.
-
-       01 IN-EMPLOYEE-RECORD.
-          05 WAREHOUSE-ID    PIC X(4).
-          05 EMPLOYEE-ID     PIC X(5).
-          05 EMPLOYEE-POS    PIC X(2).
-          05 EMP-LAST        PIC X(10).
-          05 EMP-FIRST       PIC X(10).
-          05 FILLER          PIC X(3).
-          05 HIRE-DATE       PIC S9(8).
-          05 START-SAL       PIC 999999V99.
-          05 FILLER-2        PIC X(4).
-          05 LAST-INC        PIC S9(8).
-          05 CUR-SAL         PIC 999999V99.
-          05 FILLER-3        PIC X(5).
-          05 UNION-DUES      PIC 999.
-          05 INSURANCE       PIC 999V99.
-
-       FD REPORT-FILE
-          RECORD CONTAINS 80 CHARACTERS.
-       
-       01 REPORT-RECORD   PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-WORK-AREAS.
-           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
-           05 FIRST-RECORD           PIC X(3) VALUE 'YES'.
-           05 WH-HOLD                PIC XXXX.
-           05 SALARY-HOLD            PIC 999999V99.
-           05 UNION-HOLD             PIC 999V99.
-           05 INSUR-HOLD             PIC 999999V99.
-
-       01 TOTAL-FIELDS.
-           05  INCR-CURR    PIC 999999V99.
-           05  INCR-UNION   PIC 999V99.
-           05  INCR-INSUR   PIC 999999V99.
-
-       01 REPORT-FIELDS.
-          05  PROPER-SPACING    PIC S9      VALUE +1.
-          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
-   
-       01  WS-CURRENT-DATE.
-           05  WS-YEAR                     PIC 99.
-           05  WS-MONTH                    PIC 99.
-           05  WS-DAY                      PIC 99.
-
-
-      *********     OUTPUT AREA     **********************************
-       01 HEADING-ONE.
-          05  H1-DATE.
-               10  H1-MONTH                PIC Z9.
-               10                          PIC X     VALUE '/'.
-               10  H1-DAY                  PIC 99.
-               10                          PIC X     VALUE '/'.
-               10  H1-YEAR                 PIC 99.
-          05                  PIC X(22)   VALUE '    MAB'.
-          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
-          05                  PIC X(8)    VALUE 'PAGE 01 '.
-
-       01 HEADING-TWO.
-          05                  PIC X(32)   VALUE SPACES.
-          05                  PIC X(13)   VALUE 'SALARY REPORT'.
-          05                  PIC X(31)   VALUE SPACES.
-
-       01 HEADING-THREE.
-          05                  PIC X(12)   VALUE 'WAREHOUSE:'.
-          05 WHOUSE-NAME      PIC X(11).
-          05                  PIC X(57)   VALUE SPACES.
-
-       01 HEADING-FOUR.
-          05                  PIC X(2)    VALUE SPACES.
-          05                  PIC X(12)   VALUE 'EMPLOYEE'.
-          05                  PIC X(13)   VALUE 'EMPLOYEE'.
-          05                  PIC X(12)   VALUE 'EMPLOYEE'.
-          05                  PIC X(14)   VALUE 'INCREASED'.
-          05                  PIC X(13)   VALUE 'INCREASED'.
-          05                  PIC X(13)   VALUE 'INCREASED'.
-
-       01 HEADING-FIVE.
-          05                  PIC X(5)    VALUE SPACES.
-          05                  PIC X(9)    VALUE 'ID'.
-          05                  PIC X(12)   VALUE 'POSITION'.
-          05                  PIC X(14)   VALUE 'LAST NAME'.
-          05                  PIC X(13)   VALUE 'CURRENT'.
-          05                  PIC X(13)   VALUE 'UNION DUES'.
-          05                  PIC X(12)   VALUE 'INSURANCE'.
-
-        01 DETAIL-LINE.
-          05                  PIC X(3)    VALUE SPACES.
-          05 DL-EMP-ID        PIC X(10).
-          05 DL-EMP-POS       PIC X(13).
-          05 DL-EMP-LAST      PIC X(13).
-          05 DL-INC-CUR       PIC $ZZZ,ZZZ.99.
-          05                  PIC X(3)    VALUE SPACES.
-          05 DL-INC-UNION     PIC $ZZ,ZZZ.99.
-          05                  PIC X(3)    VALUE SPACES.
-          05 DL-INC-INSUR     PIC $ZZ,ZZZ.99.
-          05                  PIC X(3)    VALUE SPACES.
-
-        01 TOTAL-LINE.
-          05                  PIC X(7)    VALUE SPACES.
-          05 TL-WHOUSE        PIC X(12).
-          05                  PIC X(18) VALUE 'WAREHOUSE TOTAL:'.
-          05 TL-INC-CURR      PIC $Z,ZZZ,ZZZ.99.
-          05                  PIC X(2)    VALUE SPACES.
-          05 TL-INC-UNION     PIC $ZZZ,ZZZ.99.
-          05                  PIC X(2)    VALUE SPACES.
-          05 TL-INC-INSUR     PIC $ZZZ,ZZZ.99.
-          05                  PIC X(3)    VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       10-MAIN-MODULE.
-          PERFORM 15-HOUSEKEEPING
-          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-             READ DATA-FILE
-               AT END
-                 MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-               NOT AT END
-                 PERFORM 45-BUILD-REPORT
-             END-READ
-          END-PERFORM
-          CLOSE DATA-FILE
-                REPORT-FILE
-          STOP RUN
-          .
-      
-        15-HOUSEKEEPING.
-         OPEN INPUT  DATA-FILE
-              OUTPUT  REPORT-FILE
-         ACCEPT WS-CURRENT-DATE FROM DATE
-           MOVE WS-MONTH TO H1-MONTH
-           MOVE WS-DAY TO H1-DAY
-           MOVE WS-YEAR TO H1-YEAR
-         PERFORM 20-TOP-HEADER-ROUTINE
-         .
-
-
-
-        20-TOP-HEADER-ROUTINE.
-         WRITE REPORT-RECORD FROM HEADING-ONE
-            AFTER ADVANCING PAGE
-         MOVE 2 TO PROPER-SPACING
-         MOVE HEADING-TWO TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         .
-
-
-        21-WHOUSE-HEADER-ROUTINE.
-         PERFORM 300-PRINT-WHOUSE-HEADER
-         MOVE 3 TO PROPER-SPACING
-         MOVE HEADING-FOUR TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         MOVE 1 TO PROPER-SPACING
-         MOVE HEADING-FIVE TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         MOVE 2 TO PROPER-SPACING
-         .
-
-
-        35-WRITE-A-LINE.
-          WRITE REPORT-RECORD
-             AFTER ADVANCING PROPER-SPACING
-          .
-
-        45-BUILD-REPORT.
-         
-         IF FIRST-RECORD = 'YES'
-            MOVE WAREHOUSE-ID TO WH-HOLD
-            MOVE 'NO' TO FIRST-RECORD
-            PERFORM 21-WHOUSE-HEADER-ROUTINE
-         ELSE
-           IF WAREHOUSE-ID NOT = WH-HOLD
-              PERFORM 500-CLASS-BREAK
- 
-           END-IF
-         END-IF
-         
-
-
-         
-         MOVE EMPLOYEE-ID TO DL-EMP-ID
-         PERFORM 400-EVAL-EMPLOYEE-POSITION
-         MOVE EMP-LAST TO DL-EMP-LAST
-         PERFORM 310-INCREASE-SALARY
-         PERFORM 315-INCREASE-UNION
-         PERFORM 320-INCREASE-INSUR
-         MOVE DETAIL-LINE TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         MOVE 1 TO PROPER-SPACING
-         .
-
-
-        300-PRINT-WHOUSE-HEADER.
-        
-        IF WAREHOUSE-ID = 'AL10'
-           MOVE 'ALABAMA' TO WHOUSE-NAME
-           MOVE 'ALABAMA' TO TL-WHOUSE
-        ELSE
-           IF WAREHOUSE-ID = 'GA11'
-             MOVE 'GEORGIA' TO WHOUSE-NAME
-             MOVE 'GEORGIA' TO TL-WHOUSE
-           ELSE
-             IF WAREHOUSE-ID = 'MS12'
-               MOVE 'MISSISSIPPI' TO WHOUSE-NAME
-               MOVE 'MISSISSIPPI' TO TL-WHOUSE
-             END-IF
-           END-IF
-        END-IF
-        MOVE HEADING-THREE TO REPORT-RECORD
-        PERFORM 35-WRITE-A-LINE
-        .
-
-        310-INCREASE-SALARY.
-        COMPUTE SALARY-HOLD = CUR-SAL * .05
-        ADD SALARY-HOLD TO INCR-CURR
-        COMPUTE DL-INC-CUR = CUR-SAL + SALARY-HOLD
-        .
-        315-INCREASE-UNION.
-        COMPUTE UNION-HOLD = UNION-DUES * .03
-        ADD UNION-HOLD TO INCR-UNION
-        COMPUTE DL-INC-UNION = UNION-DUES + UNION-HOLD
-        .
-        320-INCREASE-INSUR.
-        COMPUTE INSUR-HOLD = INSURANCE * .05
-        ADD INSUR-HOLD TO INCR-INSUR
-        COMPUTE DL-INC-INSUR = INSURANCE + INSUR-HOLD
-        .
-        
-        400-EVAL-EMPLOYEE-POSITION.
-         EVALUATE EMPLOYEE-POS
-           WHEN 'WM'
-             MOVE 'MANAGER' TO DL-EMP-POS
-           WHEN 'DS'
-             MOVE 'SUPERVISOR' TO DL-EMP-POS
-           WHEN 'OW'
-             MOVE 'OFFICE' TO DL-EMP-POS
-           WHEN 'WW'
-             MOVE 'WAREHOUSE' TO DL-EMP-POS
-           WHEN 'WS'
-             MOVE 'SECURITY' TO DL-EMP-POS
-         END-EVALUATE
-         .
-
-        500-CLASS-BREAK.
-          MOVE WAREHOUSE-ID TO WH-HOLD.
-          MOVE 3 TO PROPER-SPACING
-          MOVE INCR-CURR TO TL-INC-CURR
-          MOVE INCR-UNION TO TL-INC-UNION
-          MOVE INCR-INSUR TO TL-INC-INSUR
-          MOVE TOTAL-LINE TO REPORT-RECORD
-          PERFORM 35-WRITE-A-LINE
-          MOVE 0 TO INCR-CURR
-          MOVE 0 TO INCR-UNION
-          MOVE 0 TO INCR-INSUR
-          PERFORM 21-WHOUSE-HEADER-ROUTINE
-        .
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT2.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program is designed to group warehouse data together
+      * based on location(more specifcially WarehouseID) then make
+      * the following changes:
+      *
+      * Increase employee salary by 5%
+      * Increase Union dues by 3%
+      * Increase Insurance by 5%
+      *
+      * These increases will be totaled for every warehouse
+      *
+      ********
+      * INPUT: PR2F19.txt
+      *     The employee file contains the following records:
+      *       1. Warehouse ID
+      *       2. Employee ID
+      *       3. Employee Position
+      *       4. Employee Last Name
+      *       5. Employee First Name
+      *       6. Hire Date
+      *       7. Starting Salary
+      *       8. Date of Last Pay Increase
+      *       9. Current Salary
+      *      10. Union Dues
+      *      11. Insurance
+      * *******
+      * The new amounts computed each run are also written back to
+      * an updated copy of the employee master, PR2NEWM.TXT, with
+      * LAST-INC set to the run date (see 700-UPDATE-MASTER-RECORD).
+      *
+      * The increase percentages are read from PR2RATE.TXT rather
+      * than hardcoded, so a new rate can be staged ahead of time
+      * under a future effective date (see 150-READ-RATES-FILE).
+      *
+      * Warehouse names are looked up from a warehouse master file,
+      * PR2WHSE.TXT, loaded into a table at startup (see
+      * 160-LOAD-WHOUSE-TABLE / 165-FIND-WHOUSE-NAME) rather than
+      * hardcoded, so new warehouses do not require a recompile.
+      *
+      * Each record is edited by 600-VALIDATE-EMPLOYEE-RECORD before
+      * it reaches the report; a record that fails edit is written
+      * to WHEXCEPT.TXT with a reason code instead of printing on
+      * WHREPORT.TXT as if it were good data.
+      *
+      * PR2FA19.TXT is sorted by WAREHOUSE-ID/EMPLOYEE-ID into
+      * PR2SORT.TXT before the main read loop starts, so the extract
+      * no longer has to arrive pre-grouped by warehouse for the
+      * control-break logic in 45-BUILD-REPORT to work correctly.
+      *
+      * A company-wide grand total is printed once, after the last
+      * warehouse's totals, by 550-COMPANY-GRAND-TOTAL.  This also
+      * fixes the last warehouse in the run never getting a
+      * WAREHOUSE TOTAL line, since 500-CLASS-BREAK previously fired
+      * only on a WAREHOUSE-ID change and never at end of file.
+      *
+      * Every field changed by 310/315/320 is also logged, one row
+      * per field, to PR2AUDIT.TXT (see 720-WRITE-AUDIT-RECORD), so
+      * old/new salary, dues, and insurance amounts can be traced by
+      * run date without pulling old printouts.
+      * *******
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT DATA-FILE
+               ASSIGN TO 'PR2FA19.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-WORK-FILE
+               ASSIGN TO 'PR2SRTW.TXT'.
+            SELECT SORTED-DATA-FILE
+               ASSIGN TO 'PR2SORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT NEW-MASTER-FILE
+               ASSIGN TO 'PR2NEWM.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEWM-STATUS.
+            SELECT RATES-FILE
+               ASSIGN TO 'PR2RATE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT WHOUSE-FILE
+               ASSIGN TO 'PR2WHSE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT EXCEPTION-FILE
+               ASSIGN TO 'WHEXCEPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+            SELECT AUDIT-FILE
+               ASSIGN TO 'PR2AUDIT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+            SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'WHREPORT.TXT'.
+            SELECT EXTRACT-FILE
+               ASSIGN TO 'PR2EXTR.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+            SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PR2CKPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DATA-FILE
+          RECORD CONTAINS 83 CHARACTERS.
+
+       01 RAW-EMPLOYEE-RECORD     PIC X(83).
+
+       SD SORT-WORK-FILE
+          RECORD CONTAINS 83 CHARACTERS.
+
+       01 SORT-EMPLOYEE-RECORD.
+          05 SW-WAREHOUSE-ID   PIC X(4).
+          05 SW-EMPLOYEE-ID    PIC X(5).
+          05 FILLER            PIC X(74).
+
+       FD SORTED-DATA-FILE
+          RECORD CONTAINS 83 CHARACTERS.
+
+       01 IN-EMPLOYEE-RECORD.
+          05 WAREHOUSE-ID    PIC X(4).
+          05 EMPLOYEE-ID     PIC X(5).
+          05 EMPLOYEE-POS    PIC X(2).
+          05 EMP-LAST        PIC X(10).
+          05 EMP-FIRST       PIC X(10).
+          05 FILLER          PIC X(3).
+          05 HIRE-DATE       PIC S9(8).
+          05 START-SAL       PIC 999999V99.
+          05 FILLER-2        PIC X(4).
+          05 LAST-INC        PIC S9(8).
+          05 CUR-SAL         PIC 999999V99.
+          05 FILLER-3        PIC X(5).
+          05 UNION-DUES      PIC 999.
+          05 INSURANCE       PIC 999V99.
+
+      *********     UPDATED EMPLOYEE MASTER   **************************
+      *  Widened to 89 characters (from the original 83-byte extract
+      *  layout) so OUT-UNION-DUES and OUT-INSURANCE can hold the full
+      *  range of NEW-UNION-DUES/NEW-INSURANCE without truncation - a
+      *  raise can carry either field past the original 3-integer-
+      *  digit width. PR2NEWM.TXT is a new file, not a rewrite of
+      *  PR2FA19.TXT in place, so widening it does not disturb the
+      *  original extract format.
+       FD NEW-MASTER-FILE
+          RECORD CONTAINS 89 CHARACTERS.
+
+       01 OUT-EMPLOYEE-RECORD.
+          05 OUT-WAREHOUSE-ID    PIC X(4).
+          05 OUT-EMPLOYEE-ID     PIC X(5).
+          05 OUT-EMPLOYEE-POS    PIC X(2).
+          05 OUT-EMP-LAST        PIC X(10).
+          05 OUT-EMP-FIRST       PIC X(10).
+          05 FILLER              PIC X(3).
+          05 OUT-HIRE-DATE       PIC S9(8).
+          05 OUT-START-SAL       PIC 999999V99.
+          05 FILLER-2            PIC X(4).
+          05 OUT-LAST-INC        PIC S9(8).
+          05 OUT-CUR-SAL         PIC 999999V99.
+          05 FILLER-3            PIC X(5).
+          05 OUT-UNION-DUES      PIC 9(4)V99.
+          05 OUT-INSURANCE       PIC 999999V99.
+
+      *********     RATE CONTROL FILE   *********************************
+      * One row per effective date, format:
+      *   EFFECTIVE-DATE(8) SALARY-PCT(4) UNION-PCT(4) INSUR-PCT(4)
+      * Percentages are stored as V9999, e.g. 0500 = 5.00%.  The row
+      * with the latest EFFECTIVE-DATE not after the run date wins.
+       FD RATES-FILE
+          RECORD CONTAINS 20 CHARACTERS.
+
+       01 RATES-RECORD.
+          05 RT-EFF-DATE       PIC 9(8).
+          05 RT-SALARY-PCT     PIC V9999.
+          05 RT-UNION-PCT      PIC V9999.
+          05 RT-INSUR-PCT      PIC V9999.
+
+      *********     WAREHOUSE MASTER FILE   ******************************
+       FD WHOUSE-FILE
+          RECORD CONTAINS 15 CHARACTERS.
+
+       01 WHOUSE-MASTER-RECORD.
+          05 WM-WHOUSE-ID      PIC X(4).
+          05 WM-WHOUSE-NAME    PIC X(11).
+
+      *********     EXCEPTION REPORT   ************************************
+       FD EXCEPTION-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 EXCEPTION-RECORD    PIC X(80).
+
+      *********     AUDIT TRAIL FILE   ************************************
+       FD AUDIT-FILE
+          RECORD CONTAINS 43 CHARACTERS.
+
+       01 AUDIT-RECORD.
+          05 AU-WHOUSE-ID       PIC X(4).
+          05 AU-EMP-ID          PIC X(5).
+          05 AU-FIELD-CHANGED   PIC X(10).
+          05 AU-OLD-VALUE       PIC 9(6)V99.
+          05 AU-NEW-VALUE       PIC 9(6)V99.
+          05 AU-RUN-DATE        PIC 9(8).
+
+       FD REPORT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 REPORT-RECORD   PIC X(80).
+
+      *********     PAYROLL EXTRACT FILE   ********************************
+       FD EXTRACT-FILE
+          RECORD CONTAINS 37 CHARACTERS.
+
+       01 EXTRACT-RECORD   PIC X(37).
+
+      *********     CHECKPOINT/RESTART FILE   ******************************
+       FD CHECKPOINT-FILE
+          RECORD CONTAINS 9 CHARACTERS.
+
+       01 CHECKPOINT-RECORD.
+          05 CK-WHOUSE-ID       PIC X(4).
+          05 CK-EMP-ID          PIC X(5).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+           05 FIRST-RECORD           PIC X(3) VALUE 'YES'.
+           05 WH-HOLD                PIC XXXX.
+           05 SALARY-HOLD            PIC 999999V99.
+           05 UNION-HOLD             PIC 999V99.
+           05 INSUR-HOLD             PIC 999999V99.
+
+       01 NEW-VALUE-FIELDS.
+           05  NEW-CUR-SAL      PIC 999999V99.
+           05  NEW-UNION-DUES   PIC 9(4)V99.
+           05  NEW-INSURANCE    PIC 999999V99.
+
+       01 TOTAL-FIELDS.
+           05  INCR-CURR    PIC 999999V99.
+           05  INCR-UNION   PIC 999V99.
+           05  INCR-INSUR   PIC 999999V99.
+
+       01 GRAND-TOTAL-FIELDS.
+           05  GT-INCR-CURR    PIC 9(7)V99.
+           05  GT-INCR-UNION   PIC 9(5)V99.
+           05  GT-INCR-INSUR   PIC 9(7)V99.
+
+       01 REPORT-FIELDS.
+          05  PROPER-SPACING    PIC S9      VALUE +1.
+          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+
+      *  8-digit run date, used to stamp LAST-INC on the new master.
+       01  WS-CURRENT-DATE-8.
+           05  WS-CD-CENTURY               PIC 99   VALUE 20.
+           05  WS-CD-YEAR                  PIC 99.
+           05  WS-CD-MONTH                 PIC 99.
+           05  WS-CD-DAY                   PIC 99.
+
+      *  Increase rates loaded from PR2RATE.TXT; VALUEs below are the
+      *  fallback if no effective row is found for the run date.
+       01  WS-RATE-FIELDS.
+           05  WS-SALARY-PCT       PIC V9999   VALUE .0500.
+           05  WS-UNION-PCT        PIC V9999   VALUE .0300.
+           05  WS-INSUR-PCT        PIC V9999   VALUE .0500.
+           05  WS-BEST-EFF-DATE    PIC 9(8)    VALUE ZEROS.
+
+      *  Warehouse master, loaded into a table at startup.
+       01  WS-WHOUSE-TABLE-COUNT   PIC 9(3)    VALUE 0.
+
+       01  WHOUSE-TABLE.
+           05  WHOUSE-TABLE-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY WHOUSE-IDX.
+               10  WT-WHOUSE-ID    PIC X(4).
+               10  WT-WHOUSE-NAME  PIC X(11).
+
+       01  WS-WHOUSE-SWITCHES.
+           05  WHOUSE-FOUND-SW     PIC X(3)    VALUE 'NO '.
+               88  WHOUSE-FOUND             VALUE 'YES'.
+
+      *  Input edit switches and reason for 600-VALIDATE-EMPLOYEE-RECORD.
+       01  WS-VALIDATION-SWITCHES.
+           05  RECORD-VALID-SW     PIC X(3)    VALUE 'YES'.
+               88  RECORD-IS-VALID           VALUE 'YES'.
+               88  RECORD-IS-INVALID         VALUE 'NO '.
+
+       01  WS-REASON-CODE          PIC X(4)    VALUE SPACES.
+       01  WS-REASON-TEXT          PIC X(40)   VALUE SPACES.
+
+       01  WS-DATE-CHECK.
+           05  WS-DC-CC-YY         PIC 9(4).
+           05  WS-DC-MM            PIC 99.
+           05  WS-DC-DD            PIC 99.
+
+       01  EXCEPTION-LINE.
+           05  EL-WHOUSE-ID        PIC X(4).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  EL-EMP-ID           PIC X(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  EL-REASON-CODE      PIC X(4).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  EL-REASON-TEXT      PIC X(40).
+           05  FILLER              PIC X(21)   VALUE SPACES.
+
+      *  Built up by 710-WRITE-EXTRACT-RECORD, then MOVEd whole to the
+      *  FD's plain EXTRACT-RECORD buffer before the WRITE.
+       01  EXTRACT-LINE.
+           05  EX-EMP-ID           PIC X(5).
+           05  EX-DELIM-1          PIC X(1)    VALUE ','.
+           05  EX-WHOUSE-ID        PIC X(4).
+           05  EX-DELIM-2          PIC X(1)    VALUE ','.
+           05  EX-NEW-SALARY       PIC 9(6)V99.
+           05  EX-DELIM-3          PIC X(1)    VALUE ','.
+           05  EX-NEW-UNION-DUES   PIC 9(6)V99.
+           05  EX-DELIM-4          PIC X(1)    VALUE ','.
+           05  EX-NEW-INSURANCE    PIC 9(6)V99.
+
+      *  Working fields for 720-WRITE-AUDIT-RECORD, set by each of
+      *  310/315/320 before they PERFORM it.
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-FIELD-NAME PIC X(10).
+           05  WS-AUDIT-OLD-VALUE  PIC 9(6)V99.
+           05  WS-AUDIT-NEW-VALUE  PIC 9(6)V99.
+
+      *  Checkpoint/restart control. PR2CKPT.TXT holds the WAREHOUSE-ID
+      *  and EMPLOYEE-ID of the last employee fully processed; a rerun
+      *  after an abend skips back up to that point instead of
+      *  reapplying increases already written to PR2NEWM.TXT.
+       01  WS-CKPT-STATUS          PIC XX      VALUE SPACES.
+
+      *  Status codes for the four restart-EXTENDed output files, so a
+      *  missing file on a restart (PR2CKPT.TXT present but one of
+      *  these cleared or deleted between runs) is reported with a
+      *  clear message instead of an unhandled runtime abend.
+       01  WS-NEWM-STATUS           PIC XX      VALUE SPACES.
+       01  WS-EXCEPT-STATUS         PIC XX      VALUE SPACES.
+       01  WS-AUDIT-STATUS          PIC XX      VALUE SPACES.
+       01  WS-EXTRACT-STATUS        PIC XX      VALUE SPACES.
+
+       01  WS-RESTART-SWITCHES.
+           05  RESTART-MODE-SW     PIC X(3)    VALUE 'NO '.
+               88  RESTART-MODE              VALUE 'YES'.
+           05  SKIPPING-TO-RESTART-SW PIC X(3) VALUE 'NO '.
+               88  SKIPPING-TO-RESTART       VALUE 'YES'.
+           05  WS-EXTEND-FAILED-SW    PIC X(3) VALUE 'NO '.
+               88  EXTEND-FAILED             VALUE 'YES'.
+
+       01  WS-CKPT-HOLD.
+           05  CK-HOLD-WHOUSE-ID   PIC X(4).
+           05  CK-HOLD-EMP-ID      PIC X(5).
+
+      *  Position codes/names, in EMPLOYEE-POS order, for the per-
+      *  position summary printed after each warehouse's TOTAL-LINE.
+       01  POSITION-CODE-VALUES.
+           05  FILLER              PIC X(2)    VALUE 'WM'.
+           05  FILLER              PIC X(2)    VALUE 'DS'.
+           05  FILLER              PIC X(2)    VALUE 'OW'.
+           05  FILLER              PIC X(2)    VALUE 'WW'.
+           05  FILLER              PIC X(2)    VALUE 'WS'.
+
+       01  POSITION-CODE-TABLE REDEFINES POSITION-CODE-VALUES.
+           05  PC-CODE OCCURS 5 TIMES         PIC X(2).
+
+       01  POSITION-NAME-VALUES.
+           05  FILLER              PIC X(10)   VALUE 'MANAGER'.
+           05  FILLER              PIC X(10)   VALUE 'SUPERVISOR'.
+           05  FILLER              PIC X(10)   VALUE 'OFFICE'.
+           05  FILLER              PIC X(10)   VALUE 'WAREHOUSE'.
+           05  FILLER              PIC X(10)   VALUE 'SECURITY'.
+
+       01  POSITION-NAME-TABLE REDEFINES POSITION-NAME-VALUES.
+           05  PN-NAME OCCURS 5 TIMES         PIC X(10).
+
+       01  WS-POSITION-IDX             PIC 9       VALUE 0.
+
+       01  POSITION-SUMMARY-TABLE.
+           05  POSITION-SUMMARY-ENTRY OCCURS 5 TIMES
+                                  INDEXED BY POS-IDX.
+               10  PS-COUNT         PIC 9(3)      VALUE 0.
+               10  PS-TOTAL-INCR    PIC 9(7)V99   VALUE 0.
+
+       01  WS-EMP-TOTAL-INCR           PIC 9(6)V99 VALUE 0.
+
+
+      *********     OUTPUT AREA     **********************************
+       01 HEADING-ONE.
+          05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X     VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X     VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+          05                  PIC X(22)   VALUE '    MAB'.
+          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
+          05                  PIC X(8)    VALUE 'PAGE 01 '.
+
+       01 HEADING-TWO.
+          05                  PIC X(32)   VALUE SPACES.
+          05                  PIC X(13)   VALUE 'SALARY REPORT'.
+          05                  PIC X(31)   VALUE SPACES.
+
+       01 HEADING-THREE.
+          05                  PIC X(12)   VALUE 'WAREHOUSE:'.
+          05 WHOUSE-NAME      PIC X(11).
+          05                  PIC X(57)   VALUE SPACES.
+
+       01 HEADING-FOUR.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(12)   VALUE 'EMPLOYEE'.
+          05                  PIC X(13)   VALUE 'EMPLOYEE'.
+          05                  PIC X(12)   VALUE 'EMPLOYEE'.
+          05                  PIC X(14)   VALUE 'INCREASED'.
+          05                  PIC X(13)   VALUE 'INCREASED'.
+          05                  PIC X(13)   VALUE 'INCREASED'.
+
+       01 HEADING-FIVE.
+          05                  PIC X(5)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'ID'.
+          05                  PIC X(12)   VALUE 'POSITION'.
+          05                  PIC X(14)   VALUE 'LAST NAME'.
+          05                  PIC X(13)   VALUE 'CURRENT'.
+          05                  PIC X(13)   VALUE 'UNION DUES'.
+          05                  PIC X(12)   VALUE 'INSURANCE'.
+
+        01 DETAIL-LINE.
+          05                  PIC X(3)    VALUE SPACES.
+          05 DL-EMP-ID        PIC X(10).
+          05 DL-EMP-POS       PIC X(13).
+          05 DL-EMP-LAST      PIC X(13).
+          05 DL-INC-CUR       PIC $ZZZ,ZZZ.99.
+          05                  PIC X(3)    VALUE SPACES.
+          05 DL-INC-UNION     PIC $ZZ,ZZZ.99.
+          05                  PIC X(3)    VALUE SPACES.
+          05 DL-INC-INSUR     PIC $ZZ,ZZZ.99.
+          05                  PIC X(3)    VALUE SPACES.
+
+        01 TOTAL-LINE.
+          05                  PIC X(7)    VALUE SPACES.
+          05 TL-WHOUSE        PIC X(12).
+          05                  PIC X(18) VALUE 'WAREHOUSE TOTAL:'.
+          05 TL-INC-CURR      PIC $Z,ZZZ,ZZZ.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 TL-INC-UNION     PIC $ZZZ,ZZZ.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 TL-INC-INSUR     PIC $ZZZ,ZZZ.99.
+          05                  PIC X(3)    VALUE SPACES.
+
+        01 WHOUSE-NOT-FOUND-LINE.
+          05                  PIC X(7)    VALUE SPACES.
+          05 WNF-WHOUSE-ID    PIC X(4).
+          05                  PIC X(4)    VALUE SPACES.
+          05                  PIC X(56) VALUE
+             'WAREHOUSE ID NOT FOUND ON WAREHOUSE MASTER FILE'.
+          05                  PIC X(9)    VALUE SPACES.
+
+      *  GTH-LABEL/GTL-LABEL are set by 550-COMPANY-GRAND-TOTAL - the
+      *  VALUEs below are just the non-restart default - so a report
+      *  run from a checkpoint restart is clearly marked as covering
+      *  only the resumed warehouses, not the full job.
+        01 GRAND-TOTAL-HEADING.
+          05                  PIC X(20)   VALUE SPACES.
+          05  GTH-LABEL       PIC X(30)   VALUE 'COMPANY GRAND TOTAL'.
+          05                  PIC X(30)   VALUE SPACES.
+
+        01 GRAND-TOTAL-LINE.
+          05                  PIC X(7)    VALUE SPACES.
+          05  GTL-LABEL       PIC X(30)   VALUE 'ALL WAREHOUSES TOTAL:'.
+          05 GTL-INC-CURR     PIC $Z,ZZZ,ZZZ.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 GTL-INC-UNION    PIC $ZZZ,ZZZ.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 GTL-INC-INSUR    PIC $Z,ZZZ,ZZZ.99.
+          05                  PIC X(3)    VALUE SPACES.
+
+        01 POSITION-SUMMARY-HEADING.
+          05                  PIC X(9)    VALUE SPACES.
+          05                  PIC X(24)   VALUE 'POSITION SUMMARY:'.
+          05                  PIC X(47)   VALUE SPACES.
+
+        01 POSITION-SUMMARY-COL-HEADING.
+          05                  PIC X(9)    VALUE SPACES.
+          05                  PIC X(12)   VALUE 'POSITION'.
+          05                  PIC X(11)   VALUE 'HEADCOUNT'.
+          05                  PIC X(17)   VALUE 'TOTAL INCREASE'.
+          05                  PIC X(14)   VALUE 'AVG INCREASE'.
+          05                  PIC X(17)   VALUE SPACES.
+
+        01 POSITION-SUMMARY-LINE.
+          05                  PIC X(9)    VALUE SPACES.
+          05 PSL-POS-NAME     PIC X(12).
+          05 PSL-COUNT        PIC ZZ9.
+          05                  PIC X(8)    VALUE SPACES.
+          05 PSL-TOTAL-INCR   PIC $Z,ZZZ,ZZZ.99.
+          05                  PIC X(3)    VALUE SPACES.
+          05 PSL-AVG-INCR     PIC $Z,ZZZ,ZZZ.99.
+          05                  PIC X(10)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+          PERFORM 15-HOUSEKEEPING
+          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+             READ SORTED-DATA-FILE
+               AT END
+                 MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                 PERFORM 42-PROCESS-ONE-RECORD
+             END-READ
+          END-PERFORM
+          IF FIRST-RECORD = 'NO'
+             PERFORM 550-COMPANY-GRAND-TOTAL
+          END-IF
+          CLOSE SORTED-DATA-FILE
+                NEW-MASTER-FILE
+                EXCEPTION-FILE
+                AUDIT-FILE
+                REPORT-FILE
+                EXTRACT-FILE
+          PERFORM 850-CLEAR-CHECKPOINT
+          STOP RUN
+          .
+
+        15-HOUSEKEEPING.
+         PERFORM 180-CHECK-RESTART
+         IF RESTART-MODE
+            OPEN EXTEND  NEW-MASTER-FILE
+                 EXTEND  EXCEPTION-FILE
+                 EXTEND  AUDIT-FILE
+                 EXTEND  EXTRACT-FILE
+            PERFORM 182-CHECK-EXTEND-STATUS
+            OPEN OUTPUT  REPORT-FILE
+         ELSE
+            OPEN OUTPUT  NEW-MASTER-FILE
+                 OUTPUT  EXCEPTION-FILE
+                 OUTPUT  AUDIT-FILE
+                 OUTPUT  REPORT-FILE
+                 OUTPUT  EXTRACT-FILE
+         END-IF
+         SORT SORT-WORK-FILE
+            ON ASCENDING KEY SW-WAREHOUSE-ID SW-EMPLOYEE-ID
+            USING DATA-FILE
+            GIVING SORTED-DATA-FILE
+         OPEN INPUT SORTED-DATA-FILE
+         MOVE 0 TO INCR-CURR
+         MOVE 0 TO INCR-UNION
+         MOVE 0 TO INCR-INSUR
+         MOVE 0 TO GT-INCR-CURR
+         MOVE 0 TO GT-INCR-UNION
+         MOVE 0 TO GT-INCR-INSUR
+         ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           MOVE WS-YEAR TO WS-CD-YEAR
+           MOVE WS-MONTH TO WS-CD-MONTH
+           MOVE WS-DAY TO WS-CD-DAY
+         PERFORM 160-LOAD-WHOUSE-TABLE
+         PERFORM 150-READ-RATES-FILE
+         PERFORM 20-TOP-HEADER-ROUTINE
+         .
+
+      *********     CHECKPOINT/RESTART   *********************************
+        180-CHECK-RESTART.
+        MOVE 'NO ' TO RESTART-MODE-SW
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CKPT-STATUS = '00'
+           PERFORM 181-READ-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+        END-IF
+        .
+
+        181-READ-CHECKPOINT-RECORD.
+        READ CHECKPOINT-FILE
+           AT END
+              MOVE 'NO ' TO RESTART-MODE-SW
+           NOT AT END
+              MOVE 'YES' TO RESTART-MODE-SW
+              MOVE 'YES' TO SKIPPING-TO-RESTART-SW
+              MOVE CK-WHOUSE-ID TO CK-HOLD-WHOUSE-ID
+              MOVE CK-EMP-ID TO CK-HOLD-EMP-ID
+        END-READ
+        .
+
+        182-CHECK-EXTEND-STATUS.
+        IF WS-NEWM-STATUS NOT = '00'
+           DISPLAY 'PROJECT2: PR2CKPT.TXT SHOWS A RESTART BUT '
+              'PR2NEWM.TXT COULD NOT BE OPENED EXTEND - STATUS '
+              WS-NEWM-STATUS
+           MOVE 'YES' TO WS-EXTEND-FAILED-SW
+        END-IF
+        IF WS-EXCEPT-STATUS NOT = '00'
+           DISPLAY 'PROJECT2: PR2CKPT.TXT SHOWS A RESTART BUT '
+              'WHEXCEPT.TXT COULD NOT BE OPENED EXTEND - STATUS '
+              WS-EXCEPT-STATUS
+           MOVE 'YES' TO WS-EXTEND-FAILED-SW
+        END-IF
+        IF WS-AUDIT-STATUS NOT = '00'
+           DISPLAY 'PROJECT2: PR2CKPT.TXT SHOWS A RESTART BUT '
+              'PR2AUDIT.TXT COULD NOT BE OPENED EXTEND - STATUS '
+              WS-AUDIT-STATUS
+           MOVE 'YES' TO WS-EXTEND-FAILED-SW
+        END-IF
+        IF WS-EXTRACT-STATUS NOT = '00'
+           DISPLAY 'PROJECT2: PR2CKPT.TXT SHOWS A RESTART BUT '
+              'PR2EXTR.TXT COULD NOT BE OPENED EXTEND - STATUS '
+              WS-EXTRACT-STATUS
+           MOVE 'YES' TO WS-EXTEND-FAILED-SW
+        END-IF
+        IF EXTEND-FAILED
+           DISPLAY 'PROJECT2: RESTART PRECONDITION NOT MET - '
+              'ONE OR MORE PR2CKPT.TXT-COMPANION OUTPUT FILES IS '
+              'MISSING.  RUN ABORTED.'
+           STOP RUN
+        END-IF
+        .
+
+        185-CHECK-SKIP-COMPLETE.
+        IF WAREHOUSE-ID > CK-HOLD-WHOUSE-ID
+           MOVE 'NO ' TO SKIPPING-TO-RESTART-SW
+        ELSE
+           IF WAREHOUSE-ID = CK-HOLD-WHOUSE-ID
+              AND EMPLOYEE-ID > CK-HOLD-EMP-ID
+              MOVE 'NO ' TO SKIPPING-TO-RESTART-SW
+           END-IF
+        END-IF
+        .
+
+        800-WRITE-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE
+        MOVE WAREHOUSE-ID TO CK-WHOUSE-ID
+        MOVE EMPLOYEE-ID TO CK-EMP-ID
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+        .
+
+        850-CLEAR-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+        .
+
+      *********     WAREHOUSE TABLE LOOKUP   *****************************
+        160-LOAD-WHOUSE-TABLE.
+        MOVE 0 TO WS-WHOUSE-TABLE-COUNT
+        OPEN INPUT WHOUSE-FILE
+        PERFORM 161-READ-WHOUSE-RECORD
+           UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+                 OR WS-WHOUSE-TABLE-COUNT = 50
+        CLOSE WHOUSE-FILE
+        MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+        .
+
+        161-READ-WHOUSE-RECORD.
+        READ WHOUSE-FILE
+           AT END
+              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+           NOT AT END
+              ADD 1 TO WS-WHOUSE-TABLE-COUNT
+              MOVE WM-WHOUSE-ID
+                 TO WT-WHOUSE-ID (WS-WHOUSE-TABLE-COUNT)
+              MOVE WM-WHOUSE-NAME
+                 TO WT-WHOUSE-NAME (WS-WHOUSE-TABLE-COUNT)
+        END-READ
+        .
+
+        165-FIND-WHOUSE-NAME.
+        MOVE 'NO ' TO WHOUSE-FOUND-SW
+        PERFORM 166-SEARCH-WHOUSE-TABLE
+           VARYING WHOUSE-IDX FROM 1 BY 1
+           UNTIL WHOUSE-IDX > WS-WHOUSE-TABLE-COUNT
+                 OR WHOUSE-FOUND
+        .
+
+        166-SEARCH-WHOUSE-TABLE.
+        IF WT-WHOUSE-ID (WHOUSE-IDX) = WAREHOUSE-ID
+           MOVE WT-WHOUSE-NAME (WHOUSE-IDX) TO WHOUSE-NAME
+           MOVE WT-WHOUSE-NAME (WHOUSE-IDX) TO TL-WHOUSE
+           MOVE 'YES' TO WHOUSE-FOUND-SW
+        END-IF
+        .
+
+      *********     RATE CONTROL FILE   *********************************
+        150-READ-RATES-FILE.
+        MOVE 0 TO WS-BEST-EFF-DATE
+        OPEN INPUT RATES-FILE
+        PERFORM 151-READ-ONE-RATE-RECORD
+           UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+        CLOSE RATES-FILE
+        MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+        .
+
+        151-READ-ONE-RATE-RECORD.
+        READ RATES-FILE
+           AT END
+              MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+           NOT AT END
+              IF RT-EFF-DATE NOT > WS-CURRENT-DATE-8
+                 AND RT-EFF-DATE >= WS-BEST-EFF-DATE
+                 MOVE RT-EFF-DATE   TO WS-BEST-EFF-DATE
+                 MOVE RT-SALARY-PCT TO WS-SALARY-PCT
+                 MOVE RT-UNION-PCT  TO WS-UNION-PCT
+                 MOVE RT-INSUR-PCT  TO WS-INSUR-PCT
+              END-IF
+        END-READ
+        .
+
+
+
+        20-TOP-HEADER-ROUTINE.
+         WRITE REPORT-RECORD FROM HEADING-ONE
+            AFTER ADVANCING PAGE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-TWO TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         .
+
+
+        21-WHOUSE-HEADER-ROUTINE.
+         PERFORM 300-PRINT-WHOUSE-HEADER
+         MOVE 3 TO PROPER-SPACING
+         MOVE HEADING-FOUR TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-FIVE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 2 TO PROPER-SPACING
+         .
+
+
+        35-WRITE-A-LINE.
+          WRITE REPORT-RECORD
+             AFTER ADVANCING PROPER-SPACING
+          .
+
+      *********     PER-RECORD DISPATCH   *********************************
+        42-PROCESS-ONE-RECORD.
+          IF SKIPPING-TO-RESTART
+             PERFORM 185-CHECK-SKIP-COMPLETE
+          END-IF
+          IF SKIPPING-TO-RESTART
+             CONTINUE
+          ELSE
+             PERFORM 600-VALIDATE-EMPLOYEE-RECORD
+             IF RECORD-IS-VALID
+                PERFORM 45-BUILD-REPORT
+             ELSE
+                PERFORM 610-WRITE-EXCEPTION-RECORD
+                PERFORM 800-WRITE-CHECKPOINT
+             END-IF
+          END-IF
+          .
+
+        45-BUILD-REPORT.
+
+         IF FIRST-RECORD = 'YES'
+            MOVE WAREHOUSE-ID TO WH-HOLD
+            MOVE 'NO' TO FIRST-RECORD
+            PERFORM 21-WHOUSE-HEADER-ROUTINE
+         ELSE
+           IF WAREHOUSE-ID NOT = WH-HOLD
+              PERFORM 500-CLASS-BREAK
+
+           END-IF
+         END-IF
+
+
+
+
+         MOVE EMPLOYEE-ID TO DL-EMP-ID
+         PERFORM 400-EVAL-EMPLOYEE-POSITION
+         MOVE EMP-LAST TO DL-EMP-LAST
+         PERFORM 310-INCREASE-SALARY
+         PERFORM 315-INCREASE-UNION
+         PERFORM 320-INCREASE-INSUR
+         PERFORM 405-ACCUM-POSITION-TOTALS
+         MOVE DETAIL-LINE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         PERFORM 700-UPDATE-MASTER-RECORD
+         PERFORM 710-WRITE-EXTRACT-RECORD
+         PERFORM 800-WRITE-CHECKPOINT
+         .
+
+
+        300-PRINT-WHOUSE-HEADER.
+
+        PERFORM 165-FIND-WHOUSE-NAME
+        IF NOT WHOUSE-FOUND
+           MOVE SPACES TO WHOUSE-NAME
+           MOVE SPACES TO TL-WHOUSE
+           MOVE WAREHOUSE-ID TO WNF-WHOUSE-ID
+           MOVE WHOUSE-NOT-FOUND-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+        END-IF
+        MOVE HEADING-THREE TO REPORT-RECORD
+        PERFORM 35-WRITE-A-LINE
+        .
+
+        310-INCREASE-SALARY.
+        MOVE CUR-SAL TO WS-AUDIT-OLD-VALUE
+        COMPUTE SALARY-HOLD = CUR-SAL * WS-SALARY-PCT
+        ADD SALARY-HOLD TO INCR-CURR
+        COMPUTE NEW-CUR-SAL = CUR-SAL + SALARY-HOLD
+        MOVE NEW-CUR-SAL TO DL-INC-CUR
+        MOVE NEW-CUR-SAL TO WS-AUDIT-NEW-VALUE
+        MOVE 'CUR-SAL' TO WS-AUDIT-FIELD-NAME
+        PERFORM 720-WRITE-AUDIT-RECORD
+        .
+        315-INCREASE-UNION.
+        MOVE UNION-DUES TO WS-AUDIT-OLD-VALUE
+        COMPUTE UNION-HOLD = UNION-DUES * WS-UNION-PCT
+        ADD UNION-HOLD TO INCR-UNION
+        COMPUTE NEW-UNION-DUES = UNION-DUES + UNION-HOLD
+        MOVE NEW-UNION-DUES TO DL-INC-UNION
+        MOVE NEW-UNION-DUES TO WS-AUDIT-NEW-VALUE
+        MOVE 'UNION-DUES' TO WS-AUDIT-FIELD-NAME
+        PERFORM 720-WRITE-AUDIT-RECORD
+        .
+        320-INCREASE-INSUR.
+        MOVE INSURANCE TO WS-AUDIT-OLD-VALUE
+        COMPUTE INSUR-HOLD = INSURANCE * WS-INSUR-PCT
+        ADD INSUR-HOLD TO INCR-INSUR
+        COMPUTE NEW-INSURANCE = INSURANCE + INSUR-HOLD
+        MOVE NEW-INSURANCE TO DL-INC-INSUR
+        MOVE NEW-INSURANCE TO WS-AUDIT-NEW-VALUE
+        MOVE 'INSURANCE' TO WS-AUDIT-FIELD-NAME
+        PERFORM 720-WRITE-AUDIT-RECORD
+        .
+
+        400-EVAL-EMPLOYEE-POSITION.
+         EVALUATE EMPLOYEE-POS
+           WHEN 'WM'
+             MOVE 'MANAGER' TO DL-EMP-POS
+           WHEN 'DS'
+             MOVE 'SUPERVISOR' TO DL-EMP-POS
+           WHEN 'OW'
+             MOVE 'OFFICE' TO DL-EMP-POS
+           WHEN 'WW'
+             MOVE 'WAREHOUSE' TO DL-EMP-POS
+           WHEN 'WS'
+             MOVE 'SECURITY' TO DL-EMP-POS
+         END-EVALUATE
+         .
+
+      *********     PER-POSITION SUMMARY ACCUMULATION   ******************
+        405-ACCUM-POSITION-TOTALS.
+        COMPUTE WS-EMP-TOTAL-INCR =
+           SALARY-HOLD + UNION-HOLD + INSUR-HOLD
+        PERFORM 406-FIND-POSITION-INDEX
+        IF POS-IDX NOT > 5
+           ADD 1 TO PS-COUNT (POS-IDX)
+           ADD WS-EMP-TOTAL-INCR TO PS-TOTAL-INCR (POS-IDX)
+        END-IF
+        .
+
+        406-FIND-POSITION-INDEX.
+        SET POS-IDX TO 1
+        PERFORM UNTIL POS-IDX > 5
+                       OR PC-CODE (POS-IDX) = EMPLOYEE-POS
+           SET POS-IDX UP BY 1
+        END-PERFORM
+        .
+
+        500-CLASS-BREAK.
+          PERFORM 501-PRINT-TOTAL-LINE
+          MOVE 0 TO INCR-CURR
+          MOVE 0 TO INCR-UNION
+          MOVE 0 TO INCR-INSUR
+          MOVE WAREHOUSE-ID TO WH-HOLD.
+          PERFORM 21-WHOUSE-HEADER-ROUTINE
+        .
+
+      *********     COMMON TOTAL-LINE PRINT/ACCUMULATE   *****************
+        501-PRINT-TOTAL-LINE.
+          MOVE 3 TO PROPER-SPACING
+          MOVE INCR-CURR TO TL-INC-CURR
+          MOVE INCR-UNION TO TL-INC-UNION
+          MOVE INCR-INSUR TO TL-INC-INSUR
+          MOVE TOTAL-LINE TO REPORT-RECORD
+          PERFORM 35-WRITE-A-LINE
+          ADD INCR-CURR  TO GT-INCR-CURR
+          ADD INCR-UNION TO GT-INCR-UNION
+          ADD INCR-INSUR TO GT-INCR-INSUR
+          PERFORM 520-PRINT-POSITION-SUMMARY
+          PERFORM 195-RESET-POSITION-TOTALS
+          MOVE 2 TO PROPER-SPACING
+        .
+
+      *********     PER-POSITION SUMMARY PRINT   *************************
+        520-PRINT-POSITION-SUMMARY.
+        MOVE 2 TO PROPER-SPACING
+        MOVE POSITION-SUMMARY-HEADING TO REPORT-RECORD
+        PERFORM 35-WRITE-A-LINE
+        MOVE 1 TO PROPER-SPACING
+        MOVE POSITION-SUMMARY-COL-HEADING TO REPORT-RECORD
+        PERFORM 35-WRITE-A-LINE
+        PERFORM 525-PRINT-POSITION-LINE
+           VARYING POS-IDX FROM 1 BY 1
+           UNTIL POS-IDX > 5
+        .
+
+        525-PRINT-POSITION-LINE.
+        IF PS-COUNT (POS-IDX) > 0
+           MOVE PN-NAME (POS-IDX) TO PSL-POS-NAME
+           MOVE PS-COUNT (POS-IDX) TO PSL-COUNT
+           MOVE PS-TOTAL-INCR (POS-IDX) TO PSL-TOTAL-INCR
+           COMPUTE PSL-AVG-INCR ROUNDED =
+              PS-TOTAL-INCR (POS-IDX) / PS-COUNT (POS-IDX)
+           MOVE 1 TO PROPER-SPACING
+           MOVE POSITION-SUMMARY-LINE TO REPORT-RECORD
+           PERFORM 35-WRITE-A-LINE
+        END-IF
+        .
+
+      *********     RESET PER-POSITION SUMMARY TOTALS   ******************
+        195-RESET-POSITION-TOTALS.
+        PERFORM 196-RESET-ONE-POSITION-TOTAL
+           VARYING POS-IDX FROM 1 BY 1
+           UNTIL POS-IDX > 5
+        .
+
+        196-RESET-ONE-POSITION-TOTAL.
+        MOVE 0 TO PS-COUNT (POS-IDX)
+        MOVE 0 TO PS-TOTAL-INCR (POS-IDX)
+        .
+
+      *********     COMPANY-WIDE GRAND TOTAL   ***************************
+        550-COMPANY-GRAND-TOTAL.
+          IF RESTART-MODE
+             MOVE 'PARTIAL TOTAL (RESUMED RUN)' TO GTH-LABEL
+             MOVE 'PARTIAL TOTAL (RESUMED RUN):' TO GTL-LABEL
+          ELSE
+             MOVE 'COMPANY GRAND TOTAL' TO GTH-LABEL
+             MOVE 'ALL WAREHOUSES TOTAL:' TO GTL-LABEL
+          END-IF
+          PERFORM 501-PRINT-TOTAL-LINE
+          MOVE 3 TO PROPER-SPACING
+          MOVE GRAND-TOTAL-HEADING TO REPORT-RECORD
+          PERFORM 35-WRITE-A-LINE
+          MOVE GT-INCR-CURR  TO GTL-INC-CURR
+          MOVE GT-INCR-UNION TO GTL-INC-UNION
+          MOVE GT-INCR-INSUR TO GTL-INC-INSUR
+          MOVE 2 TO PROPER-SPACING
+          MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
+          PERFORM 35-WRITE-A-LINE
+        .
+
+      *********     UPDATE EMPLOYEE MASTER RECORD   ********************
+        700-UPDATE-MASTER-RECORD.
+          MOVE IN-EMPLOYEE-RECORD TO OUT-EMPLOYEE-RECORD
+          MOVE NEW-CUR-SAL TO OUT-CUR-SAL
+          MOVE NEW-UNION-DUES TO OUT-UNION-DUES
+          MOVE NEW-INSURANCE TO OUT-INSURANCE
+          MOVE WS-CURRENT-DATE-8 TO OUT-LAST-INC
+          WRITE OUT-EMPLOYEE-RECORD
+          .
+
+      *********     PAYROLL EXTRACT RECORD   ********************************
+        710-WRITE-EXTRACT-RECORD.
+          MOVE EMPLOYEE-ID TO EX-EMP-ID
+          MOVE WAREHOUSE-ID TO EX-WHOUSE-ID
+          MOVE NEW-CUR-SAL TO EX-NEW-SALARY
+          MOVE NEW-UNION-DUES TO EX-NEW-UNION-DUES
+          MOVE NEW-INSURANCE TO EX-NEW-INSURANCE
+          MOVE EXTRACT-LINE TO EXTRACT-RECORD
+          WRITE EXTRACT-RECORD
+          .
+
+      *********     AUDIT TRAIL RECORD   ***********************************
+        720-WRITE-AUDIT-RECORD.
+          MOVE WAREHOUSE-ID TO AU-WHOUSE-ID
+          MOVE EMPLOYEE-ID TO AU-EMP-ID
+          MOVE WS-AUDIT-FIELD-NAME TO AU-FIELD-CHANGED
+          MOVE WS-AUDIT-OLD-VALUE TO AU-OLD-VALUE
+          MOVE WS-AUDIT-NEW-VALUE TO AU-NEW-VALUE
+          MOVE WS-CURRENT-DATE-8 TO AU-RUN-DATE
+          WRITE AUDIT-RECORD
+          .
+
+      *********     INPUT VALIDATION   *************************************
+        600-VALIDATE-EMPLOYEE-RECORD.
+          MOVE 'YES' TO RECORD-VALID-SW
+          MOVE SPACES TO WS-REASON-CODE
+          MOVE SPACES TO WS-REASON-TEXT
+          IF EMPLOYEE-POS NOT = 'WM' AND NOT = 'DS' AND NOT = 'OW'
+                             AND NOT = 'WW' AND NOT = 'WS'
+             MOVE 'NO ' TO RECORD-VALID-SW
+             MOVE 'E01' TO WS-REASON-CODE
+             MOVE 'INVALID EMPLOYEE POSITION CODE' TO WS-REASON-TEXT
+          END-IF
+          IF RECORD-IS-VALID AND CUR-SAL NOT NUMERIC
+             MOVE 'NO ' TO RECORD-VALID-SW
+             MOVE 'E02' TO WS-REASON-CODE
+             MOVE 'CURRENT SALARY IS NOT NUMERIC' TO WS-REASON-TEXT
+          END-IF
+          IF RECORD-IS-VALID AND UNION-DUES NOT NUMERIC
+             MOVE 'NO ' TO RECORD-VALID-SW
+             MOVE 'E03' TO WS-REASON-CODE
+             MOVE 'UNION DUES IS NOT NUMERIC' TO WS-REASON-TEXT
+          END-IF
+          IF RECORD-IS-VALID AND INSURANCE NOT NUMERIC
+             MOVE 'NO ' TO RECORD-VALID-SW
+             MOVE 'E04' TO WS-REASON-CODE
+             MOVE 'INSURANCE IS NOT NUMERIC' TO WS-REASON-TEXT
+          END-IF
+          IF RECORD-IS-VALID
+             PERFORM 605-VALIDATE-HIRE-DATE
+          END-IF
+          IF RECORD-IS-VALID
+             PERFORM 606-VALIDATE-LAST-INC
+          END-IF
+          .
+
+        605-VALIDATE-HIRE-DATE.
+          IF HIRE-DATE NOT NUMERIC
+             MOVE 'NO ' TO RECORD-VALID-SW
+             MOVE 'E05' TO WS-REASON-CODE
+             MOVE 'HIRE DATE IS NOT NUMERIC' TO WS-REASON-TEXT
+          ELSE
+             MOVE HIRE-DATE TO WS-DATE-CHECK
+             IF WS-DC-MM < 1 OR WS-DC-MM > 12
+                OR WS-DC-DD < 1 OR WS-DC-DD > 31
+                MOVE 'NO ' TO RECORD-VALID-SW
+                MOVE 'E05' TO WS-REASON-CODE
+                MOVE 'HIRE DATE IS NOT A VALID DATE' TO WS-REASON-TEXT
+             END-IF
+          END-IF
+          .
+
+        606-VALIDATE-LAST-INC.
+          IF LAST-INC NOT NUMERIC
+             MOVE 'NO ' TO RECORD-VALID-SW
+             MOVE 'E06' TO WS-REASON-CODE
+             MOVE 'LAST INCREASE DATE IS NOT NUMERIC' TO WS-REASON-TEXT
+          ELSE
+             IF LAST-INC NOT = 0
+                MOVE LAST-INC TO WS-DATE-CHECK
+                IF WS-DC-MM < 1 OR WS-DC-MM > 12
+                   OR WS-DC-DD < 1 OR WS-DC-DD > 31
+                   MOVE 'NO ' TO RECORD-VALID-SW
+                   MOVE 'E06' TO WS-REASON-CODE
+                   MOVE 'LAST INC DATE IS NOT A VALID DATE'
+                      TO WS-REASON-TEXT
+                END-IF
+             END-IF
+          END-IF
+          .
+
+        610-WRITE-EXCEPTION-RECORD.
+          MOVE WAREHOUSE-ID TO EL-WHOUSE-ID
+          MOVE EMPLOYEE-ID TO EL-EMP-ID
+          MOVE WS-REASON-CODE TO EL-REASON-CODE
+          MOVE WS-REASON-TEXT TO EL-REASON-TEXT
+          MOVE EXCEPTION-LINE TO EXCEPTION-RECORD
+          WRITE EXCEPTION-RECORD
+      *    The group MOVE below copies the old UNION-DUES/INSURANCE
+      *    bytes as raw alphanumeric, not reformatted to the wider
+      *    OUT-UNION-DUES/OUT-INSURANCE layout, so they must be
+      *    re-MOVEd individually afterward (same reasoning as
+      *    700-UPDATE-MASTER-RECORD, just carrying the old values
+      *    forward unchanged instead of the new ones).
+          MOVE IN-EMPLOYEE-RECORD TO OUT-EMPLOYEE-RECORD
+          MOVE UNION-DUES TO OUT-UNION-DUES
+          MOVE INSURANCE TO OUT-INSURANCE
+          WRITE OUT-EMPLOYEE-RECORD
+          .
